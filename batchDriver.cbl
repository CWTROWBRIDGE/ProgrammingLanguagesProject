@@ -0,0 +1,108 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchDrv.
+       AUTHOR. ChadT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-IN ASSIGN TO "BATCHCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD  CONTROL-IN.
+          01 WS-CTL-REC.
+             05 CTL-PGM PIC X(8).
+             05 CTL-INPUT PIC X(30).
+
+          WORKING-STORAGE SECTION.
+          01 WS-CMD PIC X(60).
+          01 WS-EOF-FLAG PIC X VALUE "N".
+              88 WS-EOF VALUE "Y".
+          01 WS-FILENAME-BAD-FLAG PIC X VALUE "N".
+              88 WS-FILENAME-BAD VALUE "Y".
+          01 WS-FNAME-LEN PIC 99.
+          01 WS-FNAME-IDX PIC 99.
+          01 WS-FNAME-CHAR PIC X.
+          01 WS-CONTROL-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+           DISPLAY "BatchDrv: starting nightly run".
+           OPEN INPUT CONTROL-IN.
+           IF WS-CONTROL-STATUS NOT = "00"
+               DISPLAY "BatchDrv: unable to open BATCHCTL.DAT (status="
+                   WS-CONTROL-STATUS ")"
+               STOP RUN
+           END-IF.
+           PERFORM READ-CTL-REC.
+           PERFORM UNTIL WS-EOF
+               PERFORM RUN-ONE-STEP
+               PERFORM READ-CTL-REC
+           END-PERFORM.
+           CLOSE CONTROL-IN.
+           DISPLAY "BatchDrv: nightly run complete".
+
+       STOP RUN.
+
+       READ-CTL-REC.
+           READ CONTROL-IN
+               AT END MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       RUN-ONE-STEP.
+           DISPLAY "BatchDrv: running " FUNCTION TRIM(CTL-PGM)
+               " with input " FUNCTION TRIM(CTL-INPUT).
+           MOVE SPACES TO WS-CMD.
+           PERFORM VALIDATE-FILENAME.
+           IF WS-FILENAME-BAD
+               DISPLAY "BatchDrv: rejected input filename '"
+                   FUNCTION TRIM(CTL-INPUT)
+                   "' - only letters, digits, '.', '_', '-' allowed"
+           ELSE
+               EVALUATE FUNCTION TRIM(CTL-PGM)
+                   WHEN "Power2"
+                       STRING "cp " FUNCTION TRIM(CTL-INPUT)
+                           " POWER2IN.DAT && ./Power2"
+                           DELIMITED BY SIZE INTO WS-CMD
+                   WHEN "Power3"
+                       STRING "cp " FUNCTION TRIM(CTL-INPUT)
+                           " POWER3IN.DAT && ./Power3"
+                           DELIMITED BY SIZE INTO WS-CMD
+                   WHEN "Root"
+                       STRING "cp " FUNCTION TRIM(CTL-INPUT)
+                           " ROOTIN.DAT && ./Root"
+                           DELIMITED BY SIZE INTO WS-CMD
+                   WHEN OTHER
+                       DISPLAY "BatchDrv: rejected control program '"
+                           FUNCTION TRIM(CTL-PGM)
+                           "' - only Power2, Power3 or Root allowed"
+               END-EVALUATE
+               IF WS-CMD NOT = SPACES
+                   CALL "SYSTEM" USING WS-CMD
+               END-IF
+           END-IF.
+
+       VALIDATE-FILENAME.
+           MOVE "N" TO WS-FILENAME-BAD-FLAG.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(CTL-INPUT))
+               TO WS-FNAME-LEN.
+           IF WS-FNAME-LEN = 0
+               MOVE "Y" TO WS-FILENAME-BAD-FLAG
+           ELSE
+               PERFORM VARYING WS-FNAME-IDX FROM 1 BY 1
+                       UNTIL WS-FNAME-IDX > WS-FNAME-LEN
+                   MOVE CTL-INPUT(WS-FNAME-IDX:1) TO WS-FNAME-CHAR
+                   IF NOT ( (WS-FNAME-CHAR >= "A" AND
+                             WS-FNAME-CHAR <= "Z")
+                        OR  (WS-FNAME-CHAR >= "a" AND
+                             WS-FNAME-CHAR <= "z")
+                        OR  (WS-FNAME-CHAR >= "0" AND
+                             WS-FNAME-CHAR <= "9")
+                        OR  WS-FNAME-CHAR = "."
+                        OR  WS-FNAME-CHAR = "_"
+                        OR  WS-FNAME-CHAR = "-" )
+                       MOVE "Y" TO WS-FILENAME-BAD-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
