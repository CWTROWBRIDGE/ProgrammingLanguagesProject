@@ -2,7 +2,60 @@
        PROGRAM-ID. Power3.
        AUTHOR. ChadT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MATRIX-IN ASSIGN TO "POWER3IN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MATRIX-STATUS.
+           SELECT REPORT-OUT ASSIGN TO "POWER3RPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT AUDIT-OUT ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT CHECKPOINT-IO ASSIGN TO "POWER3CKP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-STATUS.
+           SELECT HISTORY-IO ASSIGN TO "POWER3HIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-STATUS.
+
        DATA DIVISION.
+          FILE SECTION.
+          FD  MATRIX-IN.
+          01 WS-BATCH-REC.
+             05 BR-ITER PIC 9(2).
+             05 BR-C1 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-C2 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-C3 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-C4 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-C5 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-C6 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-C7 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-C8 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-C9 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 BR-NORM-MODE PIC X.
+             05 BR-MATRIX-ID PIC X(10).
+
+          FD  REPORT-OUT.
+          01 WS-REPORT-REC PIC X(80).
+
+          FD  AUDIT-OUT.
+          01 WS-AUDIT-REC PIC X(200).
+
+          FD  CHECKPOINT-IO.
+          01 WS-CKP-REC.
+             05 CKP-LAST-DONE PIC 9(4).
+
+          FD  HISTORY-IO.
+          01 WS-HIST-REC.
+             05 HR-MATRIX-ID PIC X(10).
+             05 HR-EIGENVALUE PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 HR-X1 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 HR-X2 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+             05 HR-X3 PIC S9(3)V9(5) SIGN LEADING SEPARATE.
+
           WORKING-STORAGE SECTION.
           01 WS-TABLE.
              05 WS-A OCCURS 3 TIMES.
@@ -21,71 +74,636 @@
           01 temp8 pic S9(3)V9(5).
           01 temp9 pic S9(3)V9(5).
           01 iter pic 99.
-          01 W pic S9(3)V9(5).
+          01 W pic S9(3)V9(5) VALUE ZERO.
+          01 WS-EOF-FLAG PIC X VALUE "N".
+              88 WS-EOF VALUE "Y".
+          01 WS-REC-NUM PIC 9(4) VALUE ZERO.
+          01 WS-ITER-COUNT PIC 99 VALUE ZERO.
+          01 WS-LINE-COUNT PIC 99 VALUE 99.
+          01 WS-PAGE-COUNT PIC 99 VALUE ZERO.
+          01 WS-REPORT-LINE PIC X(80).
+          01 WS-EDIT-9 PIC -(3)9.99999.
+          01 WS-AUD-C1 PIC -(3)9.99999.
+          01 WS-AUD-C2 PIC -(3)9.99999.
+          01 WS-AUD-C3 PIC -(3)9.99999.
+          01 WS-AUD-C4 PIC -(3)9.99999.
+          01 WS-AUD-C5 PIC -(3)9.99999.
+          01 WS-AUD-C6 PIC -(3)9.99999.
+          01 WS-AUD-C7 PIC -(3)9.99999.
+          01 WS-AUD-C8 PIC -(3)9.99999.
+          01 WS-AUD-C9 PIC -(3)9.99999.
+          01 WS-AUD-W PIC -(3)9.99999.
+          01 WS-PRIOR-X1 PIC S9(3)V9(5).
+          01 WS-PRIOR-X2 PIC S9(3)V9(5).
+          01 WS-PRIOR-X3 PIC S9(3)V9(5).
+          01 WS-DELTA PIC S9(3)V9(5).
+          01 WS-TOLERANCE PIC S9(3)V9(5) VALUE 0.00001.
+          01 WS-CONVERGED-FLAG PIC X VALUE "N".
+              88 WS-CONVERGED VALUE "Y".
+          01 WS-TIMESTAMP PIC X(14).
+          01 WS-AUDIT-STATUS PIC XX.
+          01 WS-MATRIX-STATUS PIC XX.
+          01 WS-REPORT-STATUS PIC XX.
+          01 WS-RESID-CX1 PIC S9(3)V9(5).
+          01 WS-RESID-CX2 PIC S9(3)V9(5).
+          01 WS-RESID-CX3 PIC S9(3)V9(5).
+          01 WS-RESID-WX1 PIC S9(3)V9(5).
+          01 WS-RESID-WX2 PIC S9(3)V9(5).
+          01 WS-RESID-WX3 PIC S9(3)V9(5).
+          01 WS-RESID-DELTA PIC S9(3)V9(5).
+          01 WS-RESID-TOLERANCE PIC S9(3)V9(5) VALUE 0.00100.
+          01 WS-RESID-FLAG PIC X VALUE "N".
+              88 WS-RESID-SUSPECT VALUE "Y".
+          01 WS-CKP-STATUS PIC XX.
+          01 WS-CKP-START PIC 9(4) VALUE ZERO.
+          01 WS-SKIP-IDX PIC 9(4).
+          01 WS-NORM-MODE PIC X VALUE "M".
+              88 WS-NORM-EUCLID VALUE "E".
+          01 WS-OVERFLOW-FLAG PIC X VALUE "N".
+              88 WS-OVERFLOW VALUE "Y".
+          01 WS-HIST-STATUS PIC XX.
+          01 WS-CUR-MATRIX-ID PIC X(10).
+          01 WS-HIST-COUNT PIC 9(4) VALUE ZERO.
+          01 WS-HIST-IDX PIC 9(4).
+          01 WS-FOUND-IDX PIC 9(4) VALUE ZERO.
+          01 WS-PRIOR-FLAG PIC X VALUE "N".
+              88 WS-PRIOR-FOUND VALUE "Y".
+          01 WS-EDIT-PRIOR PIC -(3)9.99999.
+          01 WS-HIST-TABLE.
+             05 WS-HIST-ENTRY OCCURS 500 TIMES.
+                10 WS-HIST-ID PIC X(10).
+                10 WS-HIST-EV PIC S9(3)V9(5).
+                10 WS-HIST-X1 PIC S9(3)V9(5).
+                10 WS-HIST-X2 PIC S9(3)V9(5).
+                10 WS-HIST-X3 PIC S9(3)V9(5).
 
        PROCEDURE DIVISION.
-           DISPLAY "Please enter 9 numbers: ".
-           ACCEPT WS-C(1,1) FROM CONSOLE.
-           ACCEPT WS-C(1,2) FROM CONSOLE.
-           ACCEPT WS-C(1,3) FROM CONSOLE.
-           ACCEPT WS-C(2,1) FROM CONSOLE.
-           ACCEPT WS-C(2,2) FROM CONSOLE.
-           ACCEPT WS-C(2,3) FROM CONSOLE.
-           ACCEPT WS-C(3,1) FROM CONSOLE.
-           ACCEPT WS-C(3,2) FROM CONSOLE.
-           ACCEPT WS-C(3,3) FROM CONSOLE.
-           MOVE 1 to WS-X(1).
-           MOVE 1 to WS-X(2).
-           MOVE 1 to WS-X(3).
-
-           DISPLAY "Number of iterations desired:"
-           ACCEPT iter FROM CONSOLE.
-
-           DISPLAY " ".
-           DISPLAY WS-B(1,1)" "WS-B(1,2)" "WS-B(1,3).
-           DISPLAY WS-B(2,1)" "WS-B(2,2)" "WS-B(2,3).
-           DISPLAY WS-B(3,1)" "WS-B(3,2)" "WS-B(3,3).
-           DISPLAY " ".
-           DISPLAY WS-X(1) " " WS-X(2) " " WS-X(3).
-           DISPLAY " ".
-
-           PERFORM POWER-METH iter TIMES.
-           DISPLAY "Eigenvalue: " W.
+           OPEN INPUT MATRIX-IN.
+           IF WS-MATRIX-STATUS NOT = "00"
+               DISPLAY "Power3: unable to open POWER3IN.DAT (status="
+                   WS-MATRIX-STATUS ")"
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-OUT.
+           IF WS-REPORT-STATUS NOT = "00"
+               DISPLAY "Power3: unable to open POWER3RPT.DAT (status="
+                   WS-REPORT-STATUS ")"
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-OUT.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-OUT
+           END-IF.
+           OPEN INPUT CHECKPOINT-IO.
+           IF WS-CKP-STATUS = "35"
+               MOVE ZERO TO WS-CKP-START
+           ELSE
+               READ CHECKPOINT-IO
+                   AT END MOVE ZERO TO WS-CKP-START
+                   NOT AT END MOVE CKP-LAST-DONE TO WS-CKP-START
+               END-READ
+               CLOSE CHECKPOINT-IO
+           END-IF.
+           PERFORM LOAD-HISTORY.
+           OPEN EXTEND HISTORY-IO.
+           IF WS-HIST-STATUS = "35"
+               OPEN OUTPUT HISTORY-IO
+           END-IF.
+           PERFORM READ-MATRIX-REC.
+           IF WS-CKP-START > 0
+               DISPLAY "Power3: resuming after checkpoint, skipping "
+                   WS-CKP-START " already-completed matrices"
+               PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                       UNTIL WS-SKIP-IDX > WS-CKP-START OR WS-EOF
+                   ADD 1 TO WS-REC-NUM
+                   PERFORM READ-MATRIX-REC
+               END-PERFORM
+           END-IF.
+           PERFORM UNTIL WS-EOF
+               ADD 1 TO WS-REC-NUM
+               MOVE BR-ITER TO iter
+               MOVE BR-C1 TO WS-C(1,1)
+               MOVE BR-C2 TO WS-C(1,2)
+               MOVE BR-C3 TO WS-C(1,3)
+               MOVE BR-C4 TO WS-C(2,1)
+               MOVE BR-C5 TO WS-C(2,2)
+               MOVE BR-C6 TO WS-C(2,3)
+               MOVE BR-C7 TO WS-C(3,1)
+               MOVE BR-C8 TO WS-C(3,2)
+               MOVE BR-C9 TO WS-C(3,3)
+               MOVE 1 to WS-X(1)
+               MOVE 1 to WS-X(2)
+               MOVE 1 to WS-X(3)
+               MOVE ZERO TO WS-ITER-COUNT
+               MOVE "N" TO WS-CONVERGED-FLAG
+               MOVE "N" TO WS-OVERFLOW-FLAG
+               MOVE BR-MATRIX-ID TO WS-CUR-MATRIX-ID
+               IF BR-NORM-MODE = "E"
+                   MOVE "E" TO WS-NORM-MODE
+               ELSE
+                   MOVE "M" TO WS-NORM-MODE
+               END-IF
 
-           DISPLAY "Eigenvector: " WS-X(1) " " WS-X(2) " " WS-X(3).
+               PERFORM CHECK-HISTORY
+
+               PERFORM WRITE-MATRIX-ECHO
+
+               PERFORM POWER-METH iter TIMES
+
+               PERFORM CHECK-RESIDUAL
+
+               PERFORM WRITE-FINAL-RESULT
+
+               PERFORM WRITE-HISTORY-REC
+
+               PERFORM WRITE-CHECKPOINT
+
+               PERFORM READ-MATRIX-REC
+           END-PERFORM.
+           CLOSE MATRIX-IN.
+           CLOSE REPORT-OUT.
+           CLOSE AUDIT-OUT.
+           CLOSE HISTORY-IO.
+           PERFORM CLEAR-CHECKPOINT.
+           DISPLAY "Power3: report written to POWER3RPT.DAT".
 
        STOP RUN.
 
+       READ-MATRIX-REC.
+           READ MATRIX-IN
+               AT END MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-IO.
+           MOVE WS-REC-NUM TO CKP-LAST-DONE.
+           WRITE WS-CKP-REC.
+           CLOSE CHECKPOINT-IO.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-IO.
+           MOVE ZERO TO CKP-LAST-DONE.
+           WRITE WS-CKP-REC.
+           CLOSE CHECKPOINT-IO.
+
+       LOAD-HISTORY.
+           OPEN INPUT HISTORY-IO.
+           IF WS-HIST-STATUS = "35"
+               CONTINUE
+           ELSE
+               PERFORM UNTIL WS-HIST-STATUS = "10"
+                       OR WS-HIST-COUNT >= 500
+                   READ HISTORY-IO
+                       AT END MOVE "10" TO WS-HIST-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-HIST-COUNT
+                           MOVE HR-MATRIX-ID TO
+                               WS-HIST-ID(WS-HIST-COUNT)
+                           MOVE HR-EIGENVALUE TO
+                               WS-HIST-EV(WS-HIST-COUNT)
+                           MOVE HR-X1 TO WS-HIST-X1(WS-HIST-COUNT)
+                           MOVE HR-X2 TO WS-HIST-X2(WS-HIST-COUNT)
+                           MOVE HR-X3 TO WS-HIST-X3(WS-HIST-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-IO
+           END-IF.
+
+       CHECK-HISTORY.
+           MOVE "N" TO WS-PRIOR-FLAG.
+           MOVE ZERO TO WS-FOUND-IDX.
+           IF WS-CUR-MATRIX-ID NOT = SPACES
+               PERFORM VARYING WS-HIST-IDX FROM 1 BY 1
+                       UNTIL WS-HIST-IDX > WS-HIST-COUNT
+                   IF WS-HIST-ID(WS-HIST-IDX) = WS-CUR-MATRIX-ID
+                       MOVE "Y" TO WS-PRIOR-FLAG
+                       MOVE WS-HIST-IDX TO WS-FOUND-IDX
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       WRITE-HISTORY-REC.
+           IF WS-CUR-MATRIX-ID NOT = SPACES
+               MOVE WS-CUR-MATRIX-ID TO HR-MATRIX-ID
+               MOVE W TO HR-EIGENVALUE
+               MOVE WS-X(1) TO HR-X1
+               MOVE WS-X(2) TO HR-X2
+               MOVE WS-X(3) TO HR-X3
+               WRITE WS-HIST-REC
+           END-IF.
+
+       WRITE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE SPACES TO WS-REPORT-REC.
+           WRITE WS-REPORT-REC.
+           STRING "POWER METHOD EIGENVALUE REPORT - PROGRAM Power3"
+               DELIMITED BY SIZE INTO WS-REPORT-REC.
+           WRITE WS-REPORT-REC.
+           MOVE SPACES TO WS-REPORT-REC.
+           STRING "PAGE " WS-PAGE-COUNT DELIMITED BY SIZE
+               INTO WS-REPORT-REC.
+           WRITE WS-REPORT-REC.
+           MOVE SPACES TO WS-REPORT-REC.
+           WRITE WS-REPORT-REC.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       WRITE-RPT-LINE.
+           IF WS-LINE-COUNT >= 55
+               PERFORM WRITE-HEADING
+           END-IF.
+           WRITE WS-REPORT-REC FROM WS-REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-MATRIX-ECHO.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "MATRIX #" WS-REC-NUM " (3x3), ITERATIONS REQUESTED: "
+               iter DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM WRITE-RPT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF WS-NORM-EUCLID
+               STRING "  NORMALIZATION: EUCLIDEAN (L2) NORM"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           ELSE
+               STRING "  NORMALIZATION: MAX COMPONENT"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+           END-IF.
+           PERFORM WRITE-RPT-LINE.
+           IF WS-CUR-MATRIX-ID NOT = SPACES
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  MATRIX ID: " WS-CUR-MATRIX-ID
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               PERFORM WRITE-RPT-LINE
+               MOVE SPACES TO WS-REPORT-LINE
+               IF WS-PRIOR-FOUND
+                   MOVE WS-HIST-EV(WS-FOUND-IDX) TO WS-EDIT-PRIOR
+                   STRING "  PRIOR EIGENVALUE ON RECORD: "
+                       WS-EDIT-PRIOR DELIMITED BY SIZE
+                       INTO WS-REPORT-LINE
+               ELSE
+                   STRING "  NO PRIOR HISTORY FOUND FOR THIS MATRIX ID"
+                       DELIMITED BY SIZE INTO WS-REPORT-LINE
+               END-IF
+               PERFORM WRITE-RPT-LINE
+           END-IF.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-C(1,1) TO WS-EDIT-9.
+           STRING "  ROW 1: " WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           MOVE WS-C(1,2) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:26) "  " WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-C(1,3) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:52) "  " WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM WRITE-RPT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-C(2,1) TO WS-EDIT-9.
+           STRING "  ROW 2: " WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           MOVE WS-C(2,2) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:26) "  " WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-C(2,3) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:52) "  " WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM WRITE-RPT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-C(3,1) TO WS-EDIT-9.
+           STRING "  ROW 3: " WS-EDIT-9 DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           MOVE WS-C(3,2) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:26) "  " WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-C(3,3) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:52) "  " WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM WRITE-RPT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "  INITIAL VECTOR: 1.00000  1.00000  1.00000"
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM WRITE-RPT-LINE.
+           MOVE SPACES TO WS-REPORT-REC.
+           WRITE WS-REPORT-REC.
+
+       WRITE-ITER-TRACE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-X(1) TO WS-EDIT-9.
+           STRING "  ITER " WS-ITER-COUNT ": X1=" WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-X(2) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:35) "  X2=" WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-X(3) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:60) "  X3=" WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           IF WS-CONVERGED
+               STRING WS-REPORT-LINE(1:79) "*" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           END-IF.
+           PERFORM WRITE-RPT-LINE.
+
+       WRITE-FINAL-RESULT.
+           MOVE SPACES TO WS-REPORT-REC.
+           WRITE WS-REPORT-REC.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "  ACTUAL ITERATIONS RUN: " WS-ITER-COUNT
+               " (REQUESTED " iter ")" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           PERFORM WRITE-RPT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE W TO WS-EDIT-9.
+           STRING "  FINAL EIGENVALUE: " WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM WRITE-RPT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-X(1) TO WS-EDIT-9.
+           STRING "  FINAL EIGENVECTOR: X1=" WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-X(2) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:40) "  X2=" WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           MOVE WS-X(3) TO WS-EDIT-9.
+           STRING WS-REPORT-LINE(1:65) "  X3=" WS-EDIT-9
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           PERFORM WRITE-RPT-LINE.
+           MOVE SPACES TO WS-REPORT-LINE.
+           IF WS-RESID-SUSPECT
+               STRING "  RESIDUAL CHECK: SUSPECT - C*X DOES NOT MATCH "
+                   "W*X WITHIN TOLERANCE" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           ELSE
+               STRING "  RESIDUAL CHECK: OK" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+           END-IF.
+           PERFORM WRITE-RPT-LINE.
+           IF WS-OVERFLOW
+               MOVE SPACES TO WS-REPORT-LINE
+               STRING "  ** OVERFLOW DETECTED - RESULT MAY BE "
+                   "TRUNCATED/INVALID **" DELIMITED BY SIZE
+                   INTO WS-REPORT-LINE
+               PERFORM WRITE-RPT-LINE
+           END-IF.
+           MOVE SPACES TO WS-REPORT-REC.
+           WRITE WS-REPORT-REC.
+           WRITE WS-REPORT-REC.
+           DISPLAY "Eigenvalue: " W.
+           DISPLAY "Eigenvector: " WS-X(1) " " WS-X(2) " " WS-X(3).
+           IF WS-RESID-SUSPECT
+               DISPLAY "WARNING: residual check flagged this result "
+                   "as suspect"
+           END-IF.
+           IF WS-OVERFLOW
+               DISPLAY "WARNING: numeric overflow detected during "
+                   "this matrix's calculation"
+           END-IF.
+           PERFORM WRITE-AUDIT-REC.
+
+       WRITE-AUDIT-REC.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           MOVE SPACES TO WS-AUDIT-REC.
+           MOVE WS-C(1,1) TO WS-AUD-C1.
+           MOVE WS-C(1,2) TO WS-AUD-C2.
+           MOVE WS-C(1,3) TO WS-AUD-C3.
+           MOVE WS-C(2,1) TO WS-AUD-C4.
+           MOVE WS-C(2,2) TO WS-AUD-C5.
+           MOVE WS-C(2,3) TO WS-AUD-C6.
+           MOVE WS-C(3,1) TO WS-AUD-C7.
+           MOVE WS-C(3,2) TO WS-AUD-C8.
+           MOVE WS-C(3,3) TO WS-AUD-C9.
+           MOVE W TO WS-AUD-W.
+           STRING WS-TIMESTAMP " Power3 MATRIX#" WS-REC-NUM
+               " C=" WS-AUD-C1 "," WS-AUD-C2 "," WS-AUD-C3 ","
+               WS-AUD-C4 "," WS-AUD-C5 "," WS-AUD-C6 ","
+               WS-AUD-C7 "," WS-AUD-C8 "," WS-AUD-C9
+               " ITER=" WS-ITER-COUNT " EIGENVALUE=" WS-AUD-W
+               DELIMITED BY SIZE INTO WS-AUDIT-REC.
+           IF WS-RESID-SUSPECT
+               STRING FUNCTION TRIM(WS-AUDIT-REC) " RESIDUAL=SUSPECT"
+                   DELIMITED BY SIZE INTO WS-AUDIT-REC
+           ELSE
+               STRING FUNCTION TRIM(WS-AUDIT-REC) " RESIDUAL=OK"
+                   DELIMITED BY SIZE INTO WS-AUDIT-REC
+           END-IF.
+           IF WS-OVERFLOW
+               STRING FUNCTION TRIM(WS-AUDIT-REC) " OVERFLOW=YES"
+                   DELIMITED BY SIZE INTO WS-AUDIT-REC
+           ELSE
+               STRING FUNCTION TRIM(WS-AUDIT-REC) " OVERFLOW=NO"
+                   DELIMITED BY SIZE INTO WS-AUDIT-REC
+           END-IF.
+           WRITE WS-AUDIT-REC.
+
+       CHECK-RESIDUAL.
+           MULTIPLY WS-C(1,1) BY WS-X(1) GIVING temp1
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(1,2) BY WS-X(2) GIVING temp2
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(1,3) BY WS-X(3) GIVING temp3
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(2,1) BY WS-X(1) GIVING temp4
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(2,2) BY WS-X(2) GIVING temp5
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(2,3) BY WS-X(3) GIVING temp6
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(3,1) BY WS-X(1) GIVING temp7
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(3,2) BY WS-X(2) GIVING temp8
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(3,3) BY WS-X(3) GIVING temp9
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           ADD temp1 TO temp2 GIVING WS-RESID-CX1
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp3 TO WS-RESID-CX1 GIVING WS-RESID-CX1
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp4 TO temp5 GIVING WS-RESID-CX2
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp6 TO WS-RESID-CX2 GIVING WS-RESID-CX2
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp7 TO temp8 GIVING WS-RESID-CX3
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp9 TO WS-RESID-CX3 GIVING WS-RESID-CX3
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           MULTIPLY W BY WS-X(1) GIVING WS-RESID-WX1
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY W BY WS-X(2) GIVING WS-RESID-WX2
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY W BY WS-X(3) GIVING WS-RESID-WX3
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MOVE "N" TO WS-RESID-FLAG.
+           COMPUTE WS-RESID-DELTA =
+               FUNCTION ABS(WS-RESID-CX1 - WS-RESID-WX1).
+           IF WS-RESID-DELTA > WS-RESID-TOLERANCE
+               MOVE "Y" TO WS-RESID-FLAG
+           END-IF.
+           COMPUTE WS-RESID-DELTA =
+               FUNCTION ABS(WS-RESID-CX2 - WS-RESID-WX2).
+           IF WS-RESID-DELTA > WS-RESID-TOLERANCE
+               MOVE "Y" TO WS-RESID-FLAG
+           END-IF.
+           COMPUTE WS-RESID-DELTA =
+               FUNCTION ABS(WS-RESID-CX3 - WS-RESID-WX3).
+           IF WS-RESID-DELTA > WS-RESID-TOLERANCE
+               MOVE "Y" TO WS-RESID-FLAG
+           END-IF.
+
        POWER-METH.
-           PERFORM MATRIX-MULTIPLY.
-           IF WS-X(1) IS GREATER THAN OR EQUAL TO WS-X(2) THEN
-                   MOVE WS-X(1) to W
-           ELSE IF WS-x(2) IS GREATER THAN OR EQUAL TO WS-X(3) THEN
-                   MOVE WS-X(2) to W
-           ELSE IF WS-X(1) IS GREATER THAN OR EQUAL TO WS-X(3) THEN
-                   MOVE WS-X(1) to W
+           IF WS-CONVERGED
+               CONTINUE
+           ELSE
+               ADD 1 TO WS-ITER-COUNT
+               MOVE WS-X(1) TO WS-PRIOR-X1
+               MOVE WS-X(2) TO WS-PRIOR-X2
+               MOVE WS-X(3) TO WS-PRIOR-X3
+               PERFORM MATRIX-MULTIPLY
+               IF WS-NORM-EUCLID
+                   COMPUTE W = FUNCTION SQRT(WS-X(1) ** 2 +
+                       WS-X(2) ** 2 + WS-X(3) ** 2)
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-OVERFLOW-FLAG
+                   END-COMPUTE
+               ELSE
+                   EVALUATE TRUE
+                       WHEN WS-X(1) >= WS-X(2) AND WS-X(1) >= WS-X(3)
+                           MOVE WS-X(1) TO W
+                       WHEN WS-X(2) >= WS-X(3)
+                           MOVE WS-X(2) TO W
+                       WHEN OTHER
+                           MOVE WS-X(3) TO W
+                   END-EVALUATE
+               END-IF
+               IF W = 0
+                   CONTINUE
+               ELSE
+                   DIVIDE WS-X(1) BY W giving WS-X(1)
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-OVERFLOW-FLAG
+                   END-DIVIDE
+                   DIVIDE WS-X(2) BY W giving WS-X(2)
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-OVERFLOW-FLAG
+                   END-DIVIDE
+                   DIVIDE WS-X(3) BY W giving WS-X(3)
+                       ON SIZE ERROR
+                           MOVE "Y" TO WS-OVERFLOW-FLAG
+                   END-DIVIDE
+               END-IF
+               PERFORM CHECK-CONVERGENCE
+               PERFORM WRITE-ITER-TRACE
+           END-IF.
+
+       CHECK-CONVERGENCE.
+           IF WS-OVERFLOW-FLAG = "Y"
+               CONTINUE
            ELSE
-                   MOVE WS-X(3) to W
+               COMPUTE WS-DELTA = FUNCTION ABS(WS-X(1) - WS-PRIOR-X1)
+               IF WS-DELTA <= WS-TOLERANCE
+                   COMPUTE WS-DELTA =
+                       FUNCTION ABS(WS-X(2) - WS-PRIOR-X2)
+                   IF WS-DELTA <= WS-TOLERANCE
+                       COMPUTE WS-DELTA =
+                           FUNCTION ABS(WS-X(3) - WS-PRIOR-X3)
+                       IF WS-DELTA <= WS-TOLERANCE
+                           MOVE "Y" TO WS-CONVERGED-FLAG
+                       END-IF
+                   END-IF
+               END-IF
            END-IF.
-           DIVIDE WS-X(1) BY W giving WS-X(1).
-           DIVIDE WS-X(2) BY W giving WS-X(2).
-           DIVIDE WS-X(3) BY W giving WS-X(3).
-           DISPLAY WS-X(1) " " WS-X(2) " " WS-X(3).
-           DISPLAY " ".
 
        MATRIX-MULTIPLY.
-           MULTIPLY WS-C(1,1) by WS-X(1) giving temp1.
-           MULTIPLY WS-C(1,2) by WS-X(2) giving temp2.
-           MULTIPLY WS-C(1,3) by WS-X(3) giving temp3.
-           MULTIPLY WS-C(2,1) by WS-X(1) giving temp4.
-           MULTIPLY WS-C(2,2) by WS-X(2) giving temp5.
-           MULTIPLY WS-C(2,3) by WS-X(3) giving temp6.
-           MULTIPLY WS-C(3,1) by WS-X(1) giving temp7.
-           MULTIPLY WS-C(3,2) by WS-X(2) giving temp8.
-           MULTIPLY WS-C(3,3) by WS-X(3) giving temp9.
-           ADD temp1 to temp2 giving WS-X(1).
-           ADD temp3 to WS-X(1) giving WS-X(1).
-           ADD temp4 to temp5 giving WS-X(2).
-           ADD temp6 to WS-X(2) giving WS-X(2).
-           ADD temp7 to temp8 giving WS-X(3).
-           ADD temp9 to WS-X(3) giving WS-X(3).
+           MULTIPLY WS-C(1,1) by WS-X(1) giving temp1
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(1,2) by WS-X(2) giving temp2
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(1,3) by WS-X(3) giving temp3
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(2,1) by WS-X(1) giving temp4
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(2,2) by WS-X(2) giving temp5
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(2,3) by WS-X(3) giving temp6
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(3,1) by WS-X(1) giving temp7
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(3,2) by WS-X(2) giving temp8
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           MULTIPLY WS-C(3,3) by WS-X(3) giving temp9
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-MULTIPLY.
+           ADD temp1 to temp2 giving WS-X(1)
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp3 to WS-X(1) giving WS-X(1)
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp4 to temp5 giving WS-X(2)
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp6 to WS-X(2) giving WS-X(2)
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp7 to temp8 giving WS-X(3)
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
+           ADD temp9 to WS-X(3) giving WS-X(3)
+               ON SIZE ERROR
+                   MOVE "Y" TO WS-OVERFLOW-FLAG
+           END-ADD.
