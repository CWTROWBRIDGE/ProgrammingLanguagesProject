@@ -0,0 +1,99 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PowerN.
+       AUTHOR. ChadT.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-ORDER PIC 99.
+          01 WS-TABLE.
+             05 WS-A OCCURS 1 TO 10 TIMES DEPENDING ON WS-ORDER.
+                10 WS-B OCCURS 1 TO 10 TIMES DEPENDING ON WS-ORDER.
+                        15 WS-C PIC S9(3)V9(5).
+          01 WS-Ztable.
+             05 WS-Z OCCURS 1 TO 10 TIMES DEPENDING ON WS-ORDER.
+                        15 WS-X PIC S9(3)V9(5).
+          01 WS-Ntable.
+             05 WS-N OCCURS 1 TO 10 TIMES DEPENDING ON WS-ORDER.
+                        15 WS-NEWX PIC S9(3)V9(5).
+          01 WS-I PIC 99.
+          01 WS-J PIC 99.
+          01 WS-SUM PIC S9(3)V9(5).
+          01 iter pic 99.
+          01 W pic S9(3)V9(5).
+
+       PROCEDURE DIVISION.
+           DISPLAY "Matrix order (N for an N-by-N matrix):".
+           ACCEPT WS-ORDER FROM CONSOLE.
+           PERFORM UNTIL WS-ORDER >= 1 AND WS-ORDER <= 10
+               DISPLAY "Order must be between 1 and 10, try again:"
+               ACCEPT WS-ORDER FROM CONSOLE
+           END-PERFORM.
+
+           DISPLAY "Please enter " WS-ORDER " x " WS-ORDER
+               " matrix values, row by row: ".
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDER
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-ORDER
+                   ACCEPT WS-C(WS-I, WS-J) FROM CONSOLE
+               END-PERFORM
+           END-PERFORM.
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDER
+               MOVE 1 TO WS-X(WS-I)
+           END-PERFORM.
+
+           DISPLAY "Number of iterations desired:".
+           ACCEPT iter FROM CONSOLE.
+
+           PERFORM DISPLAY-MATRIX.
+           DISPLAY " ".
+           PERFORM DISPLAY-VECTOR.
+           DISPLAY " ".
+
+           PERFORM POWER-METH iter TIMES.
+           DISPLAY "Eigenvalue: " W.
+
+           DISPLAY "Eigenvector: ".
+           PERFORM DISPLAY-VECTOR.
+
+       STOP RUN.
+
+       DISPLAY-MATRIX.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDER
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-ORDER
+                   DISPLAY WS-C(WS-I, WS-J) " " WITH NO ADVANCING
+               END-PERFORM
+               DISPLAY " "
+           END-PERFORM.
+
+       DISPLAY-VECTOR.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDER
+               DISPLAY WS-X(WS-I) " " WITH NO ADVANCING
+           END-PERFORM.
+           DISPLAY " ".
+
+       POWER-METH.
+           PERFORM MATRIX-MULTIPLY.
+           MOVE WS-X(1) TO W.
+           PERFORM VARYING WS-I FROM 2 BY 1 UNTIL WS-I > WS-ORDER
+               IF WS-X(WS-I) > W
+                   MOVE WS-X(WS-I) TO W
+               END-IF
+           END-PERFORM.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDER
+               DIVIDE WS-X(WS-I) BY W GIVING WS-X(WS-I)
+           END-PERFORM.
+           PERFORM DISPLAY-VECTOR.
+           DISPLAY " ".
+
+       MATRIX-MULTIPLY.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDER
+               MOVE 0 TO WS-SUM
+               PERFORM VARYING WS-J FROM 1 BY 1 UNTIL WS-J > WS-ORDER
+                   COMPUTE WS-SUM = WS-SUM +
+                       WS-C(WS-I, WS-J) * WS-X(WS-J)
+               END-PERFORM
+               MOVE WS-SUM TO WS-NEWX(WS-I)
+           END-PERFORM.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ORDER
+               MOVE WS-NEWX(WS-I) TO WS-X(WS-I)
+           END-PERFORM.
