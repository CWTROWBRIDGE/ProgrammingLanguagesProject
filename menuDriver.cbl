@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MenuDrv.
+       AUTHOR. ChadT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-CHOICE PIC 9.
+          01 WS-INPUT-FILE PIC X(30).
+          01 WS-CMD PIC X(60).
+          01 WS-DONE-FLAG PIC X VALUE "N".
+              88 WS-DONE VALUE "Y".
+          01 WS-FILENAME-BAD-FLAG PIC X VALUE "N".
+              88 WS-FILENAME-BAD VALUE "Y".
+          01 WS-FNAME-LEN PIC 99.
+          01 WS-FNAME-IDX PIC 99.
+          01 WS-FNAME-CHAR PIC X.
+
+       PROCEDURE DIVISION.
+           PERFORM UNTIL WS-DONE
+               PERFORM SHOW-MENU
+               ACCEPT WS-CHOICE FROM CONSOLE
+               EVALUATE WS-CHOICE
+                   WHEN 1
+                       PERFORM RUN-POWER2
+                   WHEN 2
+                       PERFORM RUN-POWER3
+                   WHEN 3
+                       PERFORM RUN-ROOT
+                   WHEN 4
+                       MOVE "Y" TO WS-DONE-FLAG
+                   WHEN OTHER
+                       DISPLAY "Invalid selection, try again."
+               END-EVALUATE
+           END-PERFORM.
+           DISPLAY "MenuDrv: exiting".
+
+       STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "===== Power Method / Square Root Menu =====".
+           DISPLAY "1. Run Power2 (2x2 eigenvalue)".
+           DISPLAY "2. Run Power3 (3x3 eigenvalue)".
+           DISPLAY "3. Run Root (square root)".
+           DISPLAY "4. Exit".
+           DISPLAY "Enter selection: ".
+
+       RUN-POWER2.
+           DISPLAY "Enter input dataset for Power2: ".
+           ACCEPT WS-INPUT-FILE FROM CONSOLE.
+           MOVE SPACES TO WS-CMD.
+           PERFORM VALIDATE-FILENAME.
+           IF WS-FILENAME-BAD
+               DISPLAY "MenuDrv: rejected input filename '"
+                   FUNCTION TRIM(WS-INPUT-FILE)
+                   "' - only letters, digits, '.', '_', '-' allowed"
+           ELSE
+               STRING "cp " FUNCTION TRIM(WS-INPUT-FILE)
+                   " POWER2IN.DAT && ./Power2"
+                   DELIMITED BY SIZE INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+           END-IF.
+
+       RUN-POWER3.
+           DISPLAY "Enter input dataset for Power3: ".
+           ACCEPT WS-INPUT-FILE FROM CONSOLE.
+           MOVE SPACES TO WS-CMD.
+           PERFORM VALIDATE-FILENAME.
+           IF WS-FILENAME-BAD
+               DISPLAY "MenuDrv: rejected input filename '"
+                   FUNCTION TRIM(WS-INPUT-FILE)
+                   "' - only letters, digits, '.', '_', '-' allowed"
+           ELSE
+               STRING "cp " FUNCTION TRIM(WS-INPUT-FILE)
+                   " POWER3IN.DAT && ./Power3"
+                   DELIMITED BY SIZE INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+           END-IF.
+
+       RUN-ROOT.
+           DISPLAY "Enter input dataset for Root: ".
+           ACCEPT WS-INPUT-FILE FROM CONSOLE.
+           MOVE SPACES TO WS-CMD.
+           PERFORM VALIDATE-FILENAME.
+           IF WS-FILENAME-BAD
+               DISPLAY "MenuDrv: rejected input filename '"
+                   FUNCTION TRIM(WS-INPUT-FILE)
+                   "' - only letters, digits, '.', '_', '-' allowed"
+           ELSE
+               STRING "cp " FUNCTION TRIM(WS-INPUT-FILE)
+                   " ROOTIN.DAT && ./Root"
+                   DELIMITED BY SIZE INTO WS-CMD
+               CALL "SYSTEM" USING WS-CMD
+           END-IF.
+
+       VALIDATE-FILENAME.
+           MOVE "N" TO WS-FILENAME-BAD-FLAG.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-INPUT-FILE))
+               TO WS-FNAME-LEN.
+           IF WS-FNAME-LEN = 0
+               MOVE "Y" TO WS-FILENAME-BAD-FLAG
+           ELSE
+               PERFORM VARYING WS-FNAME-IDX FROM 1 BY 1
+                       UNTIL WS-FNAME-IDX > WS-FNAME-LEN
+                   MOVE WS-INPUT-FILE(WS-FNAME-IDX:1) TO WS-FNAME-CHAR
+                   IF NOT ( (WS-FNAME-CHAR >= "A" AND
+                             WS-FNAME-CHAR <= "Z")
+                        OR  (WS-FNAME-CHAR >= "a" AND
+                             WS-FNAME-CHAR <= "z")
+                        OR  (WS-FNAME-CHAR >= "0" AND
+                             WS-FNAME-CHAR <= "9")
+                        OR  WS-FNAME-CHAR = "."
+                        OR  WS-FNAME-CHAR = "_"
+                        OR  WS-FNAME-CHAR = "-" )
+                       MOVE "Y" TO WS-FILENAME-BAD-FLAG
+                   END-IF
+               END-PERFORM
+           END-IF.
