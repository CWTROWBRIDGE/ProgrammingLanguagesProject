@@ -2,7 +2,32 @@
        PROGRAM-ID. Root.
        AUTHOR. ChadT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROOT-IN ASSIGN TO "ROOTIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROOT-STATUS.
+           SELECT AUDIT-OUT ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT TRACE-OUT ASSIGN TO "ROOTTRC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRACE-STATUS.
+
        DATA DIVISION.
+          FILE SECTION.
+          FD  ROOT-IN.
+          01 WS-ROOT-REC.
+             05 RR-ORIGINAL PIC S9(5)V9(5) SIGN LEADING SEPARATE.
+             05 RR-ITER PIC 9(2).
+
+          FD  AUDIT-OUT.
+          01 WS-AUDIT-REC PIC X(200).
+
+          FD  TRACE-OUT.
+          01 WS-TRACE-REC PIC X(100).
+
           WORKING-STORAGE SECTION.
           01 A PIC S9(4)V9(5).
           01 B PIC S9(4)V9(5).
@@ -12,17 +37,102 @@
           01 Ym PIC S9(4)V9(5).
           01 Original PIC S9(5)V9(5).
           01 Iter PIC 9(2).
+          01 WS-EOF-FLAG PIC X VALUE "N".
+              88 WS-EOF VALUE "Y".
+          01 WS-TIMESTAMP PIC X(14).
+          01 WS-AUDIT-STATUS PIC XX.
+          01 WS-ROOT-STATUS PIC XX.
+          01 WS-TRACE-STATUS PIC XX.
+          01 WS-EDIT-ORIG PIC -(5)9.99999.
+          01 WS-EDIT-RESULT PIC -(4)9.99999.
+          01 WS-TRACE-PASS PIC 9(2).
+          01 WS-EDIT-A PIC -(4)9.99999.
+          01 WS-EDIT-B PIC -(4)9.99999.
+          01 WS-EDIT-M-TRC PIC -(4)9.99999.
+          01 WS-YM-SIGN PIC X.
 
        PROCEDURE DIVISION.
-           DISPLAY "Please enter a number to find the square root of:".
-           ACCEPT Original FROM CONSOLE.
-           DISPLAY "Please enter the number of iterations desired:".
-           ACCEPT Iter FROM CONSOLE
-           MOVE 1 to A.
-           DIVIDE Original by 2 giving B.
-           PERFORM SquareRoot Iter TIMES.
-           DISPLAY "The square root of " Original " is " m.
-           STOP RUN.
+           OPEN INPUT ROOT-IN.
+           IF WS-ROOT-STATUS NOT = "00"
+               DISPLAY "Root: unable to open ROOTIN.DAT (status="
+                   WS-ROOT-STATUS ")"
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDIT-OUT.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-OUT
+           END-IF.
+           OPEN OUTPUT TRACE-OUT.
+           IF WS-TRACE-STATUS NOT = "00"
+               DISPLAY "Root: unable to open ROOTTRC.DAT (status="
+                   WS-TRACE-STATUS ")"
+               STOP RUN
+           END-IF.
+           PERFORM READ-ROOT-REC.
+           PERFORM UNTIL WS-EOF
+               MOVE RR-ORIGINAL TO Original
+               MOVE RR-ITER TO Iter
+               IF Original < 0 THEN
+                   DISPLAY "Rejected: " Original
+                       " is negative, no real square root exists."
+                   PERFORM WRITE-AUDIT-REJECTED
+               ELSE
+                   MOVE Original TO WS-EDIT-ORIG
+                   MOVE 1 to A
+                   DIVIDE Original by 2 giving B
+                   MOVE ZERO TO WS-TRACE-PASS
+                   PERFORM SquareRoot Iter TIMES
+                   DISPLAY "The square root of " Original " is " m
+                   PERFORM WRITE-AUDIT-REC
+               END-IF
+               PERFORM READ-ROOT-REC
+           END-PERFORM.
+           CLOSE ROOT-IN.
+           CLOSE AUDIT-OUT.
+           CLOSE TRACE-OUT.
+
+       STOP RUN.
+
+       READ-ROOT-REC.
+           READ ROOT-IN
+               AT END MOVE "Y" TO WS-EOF-FLAG
+           END-READ.
+
+       WRITE-AUDIT-REC.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           MOVE SPACES TO WS-AUDIT-REC.
+           MOVE Original TO WS-EDIT-ORIG.
+           MOVE m TO WS-EDIT-RESULT.
+           STRING WS-TIMESTAMP " Root ORIGINAL=" WS-EDIT-ORIG
+               " ITER=" Iter " RESULT=" WS-EDIT-RESULT
+               DELIMITED BY SIZE INTO WS-AUDIT-REC.
+           WRITE WS-AUDIT-REC.
+
+       WRITE-AUDIT-REJECTED.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP.
+           MOVE SPACES TO WS-AUDIT-REC.
+           MOVE Original TO WS-EDIT-ORIG.
+           STRING WS-TIMESTAMP " Root ORIGINAL=" WS-EDIT-ORIG
+               " ITER=" Iter " RESULT=REJECTED-NEGATIVE"
+               DELIMITED BY SIZE INTO WS-AUDIT-REC.
+           WRITE WS-AUDIT-REC.
+
+       WRITE-TRACE-LINE.
+           ADD 1 TO WS-TRACE-PASS.
+           IF Ym < 0
+               MOVE "-" TO WS-YM-SIGN
+           ELSE
+               MOVE "+" TO WS-YM-SIGN
+           END-IF.
+           MOVE SPACES TO WS-TRACE-REC.
+           MOVE A TO WS-EDIT-A.
+           MOVE B TO WS-EDIT-B.
+           MOVE m TO WS-EDIT-M-TRC.
+           STRING "ORIGINAL=" WS-EDIT-ORIG " PASS=" WS-TRACE-PASS
+               " A=" WS-EDIT-A " B=" WS-EDIT-B " m=" WS-EDIT-M-TRC
+               " SIGN(Ym)=" WS-YM-SIGN
+               DELIMITED BY SIZE INTO WS-TRACE-REC.
+           WRITE WS-TRACE-REC.
 
        SquareRoot.
            ADD A to B giving m.
@@ -33,6 +143,7 @@
            SUBTRACT Original FROM Yb GIVING Yb.
            MULTIPLY m BY m GIVING Ym.
            SUBTRACT Original FROM Ym GIVING Ym.
+           PERFORM WRITE-TRACE-LINE.
            IF Ym < 0 THEN
 				  IF Ya < 0 THEN
 				      MOVE m TO A
